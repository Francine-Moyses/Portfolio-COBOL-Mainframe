@@ -0,0 +1,99 @@
+//COBOLJOB JOB (INEFE),'F.MOYSES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB      : COBOLJOB
+//* AUTOR    : FRANCINE NUNES MOYSES
+//* OBJETIVO : ENCADEAR COBOL003 -> COBOL004 -> COBOL005 EM UM SO JOB.
+//*            STEP010 RECEBE O NOME VIA PARM E GRAVA O ARQUIVO
+//*            INTERMEDIARIO NOMESAI. STEP020 LE ESSE ARQUIVO
+//*            (DD NOMEENT) E GRAVA O REGISTRO NO ARQUIVO MESTRE
+//*            MASTOUT. STEP020 SO RODA SE STEP010 TERMINAR COM
+//*            RETURN-CODE <= 4 (NORMAL OU AVISO). OS DOIS PASSOS
+//*            GRAVAM EM AUDITLOG, EM MODO EXTEND, UM REGISTRO DE
+//*            AUDITORIA POR EXECUCAO, E EM CKPTFILE UM CHECKPOINT
+//*            AO CONCLUIR COM SUCESSO. SE O JOB FOR REINICIADO (JES
+//*            RESTART) E JA HOUVER CHECKPOINT PARA A DATA DE HOJE,
+//*            O PASSO CORRESPONDENTE SE AUTO-PULA (RETURN-CODE 0),
+//*            SEM REPETIR TRABALHO JA CONFIRMADO. STEP030 LE O
+//*            ARQUIVO MESTRE E EMITE O RELATORIO PAGINADO COBOL005,
+//*            RODANDO SE STEP020 NAO TERMINOU COM ERRO DE DADOS.
+//*            STEP010 VALIDA O NOME ANTES DE EXIBIR/GRAVAR; SE
+//*            REJEITADO, GRAVA EM REJEITO COM CODIGO DE MOTIVO E
+//*            TERMINA COM RETURN-CODE 8, O QUE IMPEDE STEP020.
+//* CPD      : INEFE
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COBOL003,PARM='FRANCINE MOYSES'
+//STEPLIB  DD   DSN=INEFE.COBOL.LOADLIB,DISP=SHR
+//NOMESAI  DD   DSN=INEFE.COBOLJOB.NOME.INTERM,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//AUDITLOG DD   DSN=INEFE.COBOLJOB.AUDITLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//CKPTFILE DD   DSN=INEFE.COBOLJOB.CKPTFILE,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//REJEITO  DD   DSN=INEFE.COBOLJOB.REJEITO,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=54,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=COBOL004,COND=(4,GT,STEP010)
+//STEPLIB  DD   DSN=INEFE.COBOL.LOADLIB,DISP=SHR
+//NOMEENT  DD   DSN=INEFE.COBOLJOB.NOME.INTERM,DISP=SHR
+//MASTOUT  DD   DSN=INEFE.COBOLJOB.MASTER,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//AUDITLOG DD   DSN=INEFE.COBOLJOB.AUDITLOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=0)
+//CKPTFILE DD   DSN=INEFE.COBOLJOB.CKPTFILE,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=COBOL005,COND=(4,GT,STEP020)
+//STEPLIB  DD   DSN=INEFE.COBOL.LOADLIB,DISP=SHR
+//MASTOUT  DD   DSN=INEFE.COBOLJOB.MASTER,DISP=SHR
+//RELATORIO DD  SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP040 E UM PASSO SEPARADO, NORMALMENTE SUBMETIDO A PARTE (NAO
+//* ENCADEADO COM COND=) - MANUTENCAO DO ARQUIVO MESTRE A PARTIR DE
+//* UM ARQUIVO DE TRANSACAO (TRANSACAO), SEM RECOMPILAR O COBOL004.
+//* MASTVELHO E A GERACAO ATUAL DO MESTRE; MASTNOVO E A PROXIMA
+//* GERACAO, QUE SUBSTITUI MASTOUT PARA AS PROXIMAS EXECUCOES (REPRO
+//* OU TROCA DE GDG, FORA DO ESCOPO DESTE JOB).
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=COBOL006
+//STEPLIB  DD   DSN=INEFE.COBOL.LOADLIB,DISP=SHR
+//MASTVELHO DD  DSN=INEFE.COBOLJOB.MASTER,DISP=SHR
+//TRANSACAO DD  DSN=INEFE.COBOLJOB.MANUT.TRANSACAO,DISP=SHR
+//MASTNOVO DD   DSN=INEFE.COBOLJOB.MASTER.NOVO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP050 CONCILIA AUDITLOG X MASTOUT PARA A DATA INFORMADA NO
+//* PARM (AAAAMMDD NOS 8 PRIMEIROS DIGITOS; SEM PARM, USA A DATA
+//* CORRENTE) E EMITE O RELATORIO DE DIVERGENCIA DIVERGEN. RODA
+//* INDEPENDENTE DA CADEIA STEP010/STEP020/STEP030 (SEM COND=),
+//* TIPICAMENTE AO FINAL DO CICLO DIARIO DE BATCH.
+//*--------------------------------------------------------------*
+//STEP050  EXEC PGM=COBOL007,PARM='20260808'
+//STEPLIB  DD   DSN=INEFE.COBOL.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=INEFE.COBOLJOB.AUDITLOG,DISP=SHR
+//MASTOUT  DD   DSN=INEFE.COBOLJOB.MASTER,DISP=SHR
+//DIVERGEN DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*********************** FIM DO JOB ******************************
