@@ -0,0 +1,304 @@
+000001******************************************************************
+000002* DATA     : 08/08/2026
+000003* AUTOR    : FRANCINE NUNES MOYSES
+000004* OBJETIVO : MANTER O ARQUIVO MESTRE (MASTREC) SEM PRECISAR
+000005*            RECOMPILAR O COBOL004 - UM PROGRAMA BATCH DIRIGIDO
+000006*            POR ARQUIVO DE TRANSACAO (TRANREC) QUE CASA O
+000007*            MESTRE ANTIGO (MASTVELHO) COM AS TRANSACOES
+000008*            (TRANSACAO), PRODUZINDO UMA NOVA GERACAO DO MESTRE
+000009*            (MASTNOVO). SEGUE O PADRAO CLASSICO DE ATUALIZACAO
+000010*            SEQUENCIAL (MATCH/MERGE POR CHAVE), JA QUE O MESTRE
+000011*            GRAVADO PELO COBOL004 E UM ARQUIVO SEQUENCIAL, NAO
+000012*            INDEXADO. CADA TRANSACAO PODE SER:
+000013*              A = INCLUIR UM NOVO REGISTRO (TR-ID INEDITO)
+000014*              C = ALTERAR O NOME DE UM REGISTRO EXISTENTE
+000015*              I = INATIVAR (MR-STATUS-INATIVO) UM REGISTRO
+000016*            TANTO MASTVELHO QUANTO TRANSACAO PRECISAM ESTAR EM
+000017*            ORDEM ASCENDENTE DE CHAVE (MR-ID / TR-ID) - NO CASO
+000018*            DE MASTVELHO ISSO JA VALE NA PRATICA, POIS MR-ID E
+000019*            GERADO A PARTIR DA DATA/HORA DE CADA EXECUCAO DO
+000020*            COBOL004. PROMOVER MASTNOVO A MASTOUT CORRENTE E UM
+000021*            PASSO OPERACIONAL FORA DESTE PROGRAMA (REPRO/GDG),
+000022*            DA MESMA FORMA QUE O ARQUIVO INTERMEDIARIO NOMESAI
+000023*            JA E TRATADO NA CADEIA DO JOB COBOLJOB.
+000024* CPD      : INEFE
+000025******************************************************************
+000026******************************************************************
+000027* CONDICOES DE RETORNO (RETURN-CODE) DESTE PROGRAMA:
+000028*     0000  =  PROCESSAMENTO NORMAL, TODAS AS TRANSACOES APLICADAS
+000029*     0004  =  AVISO - NAO HAVIA NENHUMA TRANSACAO NO ARQUIVO
+000030*     0008  =  ERRO DE DADOS - UMA OU MAIS TRANSACOES REJEITADAS
+000031*              (CHAVE DUPLICADA NA INCLUSAO OU CHAVE INEXISTENTE
+000032*              NA ALTERACAO/INATIVACAO)
+000033*     0016  =  ERRO SEVERO - FALHA AO ABRIR MASTVELHO, TRANSACAO
+000034*              OU MASTNOVO
+000035******************************************************************
+000036        IDENTIFICATION DIVISION.
+000037**************************
+000038        PROGRAM-ID. COBOL006.
+000039        AUTHOR. FRANCINE NUNES MOYSES.
+000040        DATE-WRITTEN. 26/08/08 @ 10:00:00.
+000041        DATE-COMPILED. 2026-08-08.
+000042        INSTALLATION. INEFE.
+000043        SECURITY. NORMAL.
+000044*
+000045***********************
+000046        ENVIRONMENT DIVISION.
+000047***********************
+000048*
+000049        INPUT-OUTPUT SECTION.
+000050*
+000051        FILE-CONTROL.
+000052            SELECT OPTIONAL MASTER-OLD ASSIGN TO "MASTVELHO"
+000053                ORGANIZATION IS SEQUENTIAL
+000054                FILE STATUS IS WS-FS-MASTER-OLD.
+000055*
+000056            SELECT OPTIONAL TRAN-FILE ASSIGN TO "TRANSACAO"
+000057                ORGANIZATION IS SEQUENTIAL
+000058                FILE STATUS IS WS-FS-TRAN.
+000059*
+000060            SELECT MASTER-NEW ASSIGN TO "MASTNOVO"
+000061                ORGANIZATION IS SEQUENTIAL
+000062                FILE STATUS IS WS-FS-MASTER-NEW.
+000063*
+000064****************
+000065        DATA DIVISION.
+000066****************
+000067*
+000068        FILE SECTION.
+000069*
+000070        FD  MASTER-OLD
+000071            RECORDING MODE IS F.
+000072        01  WS-MASTER-OLD-RECORD.
+000073            05  MO-ID                   PIC 9(9).
+000074            05  MO-NOME                 PIC X(30).
+000075            05  MO-DATA-EXECUCAO        PIC 9(8).
+000076            05  MO-STATUS               PIC X(1).
+000077*
+000078        FD  TRAN-FILE
+000079            RECORDING MODE IS F.
+000080        COPY "TRANREC.cpy".
+000081*
+000082        FD  MASTER-NEW
+000083            RECORDING MODE IS F.
+000084        COPY "MASTREC.cpy".
+000085*
+000086        WORKING-STORAGE SECTION.
+000087*
+000088        01  WS-CONDICAO-RETORNO.
+000089            05  WS-RC-NORMAL             PIC 9(2) VALUE 00.
+000090            05  WS-RC-AVISO              PIC 9(2) VALUE 04.
+000091            05  WS-RC-ERRO-DADOS         PIC 9(2) VALUE 08.
+000092            05  WS-RC-ERRO-SEVERO        PIC 9(2) VALUE 16.
+000093*
+000094        01  WS-FS-MASTER-OLD            PIC X(2) VALUE SPACES.
+000095        01  WS-FS-TRAN                  PIC X(2) VALUE SPACES.
+000096        01  WS-FS-MASTER-NEW            PIC X(2) VALUE SPACES.
+000097*
+000098        01  WS-DATA-HORA-ATUAL.
+000099            05  WS-DH-DATA              PIC 9(8).
+000100            05  WS-DH-HORA              PIC 9(6).
+000101            05  WS-DH-CENTESIMOS        PIC 9(2).
+000102            05  WS-DH-DIFGMT            PIC X(5).
+000103*
+000104        77  WS-MASTER-FIM              PIC X(1) VALUE "N".
+000105            88  WS-ACABOU-MASTER            VALUE "S".
+000106        77  WS-TRAN-FIM                PIC X(1) VALUE "N".
+000107            88  WS-ACABOU-TRAN              VALUE "S".
+000108*
+000109        77  WS-CHAVE-ALTA              PIC 9(9) VALUE 999999999.
+000110        77  WS-CHAVE-MASTER            PIC 9(9) VALUE ZERO.
+000111        77  WS-CHAVE-TRAN              PIC 9(9) VALUE ZERO.
+000112*
+000113        77  WS-CONT-INCLUIDOS          PIC 9(6) VALUE ZERO.
+000114        77  WS-CONT-ALTERADOS          PIC 9(6) VALUE ZERO.
+000115        77  WS-CONT-INATIVADOS         PIC 9(6) VALUE ZERO.
+000116        77  WS-CONT-REJEITADOS         PIC 9(6) VALUE ZERO.
+000117        77  WS-CONT-TRANSACOES         PIC 9(6) VALUE ZERO.
+000118*
+000119*********************
+000120        PROCEDURE DIVISION.
+000121*********************
+000122*
+000123            MOVE WS-RC-NORMAL TO RETURN-CODE.
+000124            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+000125*
+000126            OPEN INPUT MASTER-OLD.
+000127            OPEN INPUT TRAN-FILE.
+000128*
+000129            IF WS-FS-MASTER-OLD NOT = "00" AND NOT = "05"
+000130                DISPLAY 'ERRO SEVERO AO ABRIR MASTVELHO - FS='
+000131                        WS-FS-MASTER-OLD
+000132                MOVE WS-RC-ERRO-SEVERO TO RETURN-CODE
+000133            ELSE
+000134                IF WS-FS-TRAN NOT = "00" AND NOT = "05"
+000135                    DISPLAY 'ERRO SEVERO AO ABRIR TRANSACAO - FS='
+000136                        WS-FS-TRAN
+000137                    MOVE WS-RC-ERRO-SEVERO TO RETURN-CODE
+000138                    CLOSE MASTER-OLD
+000139                ELSE
+000140                    OPEN OUTPUT MASTER-NEW
+000141                    IF WS-FS-MASTER-NEW NOT = "00"
+000142                        DISPLAY 'ERRO SEVERO AO ABRIR MASTNOVO - '
+000143                            'FS='
+000144                                WS-FS-MASTER-NEW
+000145                        MOVE WS-RC-ERRO-SEVERO TO RETURN-CODE
+000146                        CLOSE MASTER-OLD
+000147                        CLOSE TRAN-FILE
+000148                    ELSE
+000149                        PERFORM 1000-PROCESSAR-MANUTENCAO
+000150                        PERFORM 9000-IMPRIMIR-RESUMO
+000151*
+000152                        IF WS-CONT-TRANSACOES = ZERO
+000153                            MOVE WS-RC-AVISO TO RETURN-CODE
+000154                        ELSE
+000155                            IF WS-CONT-REJEITADOS > ZERO
+000156                                MOVE WS-RC-ERRO-DADOS TO
+000157                                    RETURN-CODE
+000158                            END-IF
+000159                        END-IF
+000160*
+000161                        CLOSE MASTER-OLD
+000162                        CLOSE TRAN-FILE
+000163                        CLOSE MASTER-NEW
+000164                    END-IF
+000165                END-IF
+000166            END-IF.
+000167*
+000168            STOP RUN.
+000169*
+000170**----------------------------------------------------------------*
+000171        1000-PROCESSAR-MANUTENCAO.
+000172**----------------------------------------------------------------*
+000173*    CASAMENTO CLASSICO MESTRE/TRANSACAO POR CHAVE ASCENDENTE:
+000174*    A MENOR CHAVE ENTRE OS DOIS ARQUIVOS GOVERNA CADA PASSADA.
+000175*    QUANDO UM ARQUIVO ACABA, SUA CHAVE VIRA WS-CHAVE-ALTA PARA
+000176*    QUE O OUTRO SEJA ESCOADO NORMALMENTE.
+000177*
+000178            PERFORM 1100-LER-MASTER-OLD.
+000179            PERFORM 1200-LER-TRAN.
+000180*
+000181            PERFORM UNTIL WS-ACABOU-MASTER AND WS-ACABOU-TRAN
+000182                EVALUATE TRUE
+000183                    WHEN WS-CHAVE-MASTER < WS-CHAVE-TRAN
+000184                        PERFORM 2000-TRANSCREVER-SEM-ALTERACAO
+000185                        PERFORM 1100-LER-MASTER-OLD
+000186*
+000187                    WHEN WS-CHAVE-TRAN < WS-CHAVE-MASTER
+000188                        PERFORM 3000-APLICAR-TRANSACAO-SEM-MASTER
+000189                        PERFORM 1200-LER-TRAN
+000190*
+000191                    WHEN OTHER
+000192                        PERFORM 4000-APLICAR-TRANSACAO-COM-MASTER
+000193                        PERFORM 1100-LER-MASTER-OLD
+000194                        PERFORM 1200-LER-TRAN
+000195                END-EVALUATE
+000196            END-PERFORM.
+000197*
+000198**----------------------------------------------------------------*
+000199        1100-LER-MASTER-OLD.
+000200**----------------------------------------------------------------*
+000201            READ MASTER-OLD
+000202                AT END
+000203                    SET WS-ACABOU-MASTER TO TRUE
+000204                    MOVE WS-CHAVE-ALTA TO WS-CHAVE-MASTER
+000205                NOT AT END
+000206                    MOVE MO-ID TO WS-CHAVE-MASTER
+000207            END-READ.
+000208*
+000209**----------------------------------------------------------------*
+000210        1200-LER-TRAN.
+000211**----------------------------------------------------------------*
+000212            READ TRAN-FILE
+000213                AT END
+000214                    SET WS-ACABOU-TRAN TO TRUE
+000215                    MOVE WS-CHAVE-ALTA TO WS-CHAVE-TRAN
+000216                NOT AT END
+000217                    MOVE TR-ID TO WS-CHAVE-TRAN
+000218                    ADD 1 TO WS-CONT-TRANSACOES
+000219            END-READ.
+000220*
+000221**----------------------------------------------------------------*
+000222        2000-TRANSCREVER-SEM-ALTERACAO.
+000223**----------------------------------------------------------------*
+000224*    NENHUMA TRANSACAO PEDIU NADA PARA ESTA CHAVE - O REGISTRO
+000225*    PASSA DE MASTVELHO PARA MASTNOVO SEM MUDANCA.
+000226*
+000227            MOVE MO-ID            TO MR-ID.
+000228            MOVE MO-NOME          TO MR-NOME.
+000229            MOVE MO-DATA-EXECUCAO TO MR-DATA-EXECUCAO.
+000230            MOVE MO-STATUS        TO MR-STATUS.
+000231*
+000232            WRITE MR-MASTER-RECORD.
+000233*
+000234**----------------------------------------------------------------*
+000235        3000-APLICAR-TRANSACAO-SEM-MASTER.
+000236**----------------------------------------------------------------*
+000237*    SO FAZ SENTIDO SE FOR UMA INCLUSAO (TIPO 'A'); ALTERACAO OU
+000238*    INATIVACAO PARA UMA CHAVE QUE NAO EXISTE EM MASTVELHO E
+000239*    REJEITADA.
+000240*
+000241            IF TR-TIPO-INCLUSAO
+000242                MOVE TR-ID             TO MR-ID
+000243                MOVE TR-NOME           TO MR-NOME
+000244                MOVE WS-DH-DATA        TO MR-DATA-EXECUCAO
+000245                SET MR-STATUS-ATIVO    TO TRUE
+000246*
+000247                WRITE MR-MASTER-RECORD
+000248*
+000249                ADD 1 TO WS-CONT-INCLUIDOS
+000250            ELSE
+000251                DISPLAY 'TRANSACAO REJEITADA - CHAVE INEXISTENTE '
+000252                    'TR-ID='
+000253                        TR-ID
+000254                ADD 1 TO WS-CONT-REJEITADOS
+000255            END-IF.
+000256*
+000257**----------------------------------------------------------------*
+000258        4000-APLICAR-TRANSACAO-COM-MASTER.
+000259**----------------------------------------------------------------*
+000260*    CHAVES IGUAIS: APLICA A TRANSACAO SOBRE O REGISTRO VINDO DE
+000261*    MASTVELHO E GRAVA O RESULTADO EM MASTNOVO. UMA INCLUSAO
+000262*    PARA UMA CHAVE JA EXISTENTE E REJEITADA (CHAVE DUPLICADA).
+000263*
+000264            MOVE MO-ID            TO MR-ID.
+000265            MOVE MO-NOME          TO MR-NOME.
+000266            MOVE MO-DATA-EXECUCAO TO MR-DATA-EXECUCAO.
+000267            MOVE MO-STATUS        TO MR-STATUS.
+000268*
+000269            EVALUATE TRUE
+000270                WHEN TR-TIPO-INCLUSAO
+000271                    DISPLAY 'TRANSACAO REJEITADA - CHAVE '
+000272                        'DUPLICADA TR-ID='
+000273                            TR-ID
+000274                    ADD 1 TO WS-CONT-REJEITADOS
+000275*
+000276                WHEN TR-TIPO-ALTERACAO
+000277                    MOVE TR-NOME TO MR-NOME
+000278                    ADD 1 TO WS-CONT-ALTERADOS
+000279*
+000280                WHEN TR-TIPO-INATIVACAO
+000281                    SET MR-STATUS-INATIVO TO TRUE
+000282                    ADD 1 TO WS-CONT-INATIVADOS
+000283*
+000284                WHEN OTHER
+000285                    DISPLAY 'TRANSACAO REJEITADA - TIPO INVALIDO '
+000286                        'TR-ID='
+000287                            TR-ID
+000288                    ADD 1 TO WS-CONT-REJEITADOS
+000289            END-EVALUATE.
+000290*
+000291            WRITE MR-MASTER-RECORD.
+000292*
+000293**----------------------------------------------------------------*
+000294        9000-IMPRIMIR-RESUMO.
+000295**----------------------------------------------------------------*
+000296            DISPLAY 'RESUMO DA MANUTENCAO DO ARQUIVO MESTRE'.
+000297            DISPLAY 'TRANSACOES LIDAS    : ' WS-CONT-TRANSACOES.
+000298            DISPLAY 'INCLUSOES           : ' WS-CONT-INCLUIDOS.
+000299            DISPLAY 'ALTERACOES          : ' WS-CONT-ALTERADOS.
+000300            DISPLAY 'INATIVACOES         : ' WS-CONT-INATIVADOS.
+000301            DISPLAY 'REJEITADAS          : ' WS-CONT-REJEITADOS.
+000302*
+000303        END PROGRAM COBOL006.
+000304* FIM DO PROGRAMA ****************************
