@@ -0,0 +1,222 @@
+000001******************************************************************
+000002* DATA     : 08/08/2026
+000003* AUTOR    : FRANCINE NUNES MOYSES
+000004* OBJETIVO : LER O ARQUIVO MESTRE GRAVADO PELO COBOL004 (MASTREC)
+000005*            E EMITIR UM RELATORIO PAGINADO, COM CABECALHO EM
+000006*            CADA PAGINA E UM RODAPE COM A QUANTIDADE TOTAL DE
+000007*            REGISTROS LIDOS. SEGUE A CONVENCAO DE SPECIAL-NAMES
+000008*            DECIMAL-POINT IS COMMA JA ADOTADA PELO COBOL003,
+000009*            PARA QUE A CONTAGEM NO RODAPE SAIA NO FORMATO DE
+000010*            PONTO-DE-MILHAR USADO PELOS DEMAIS RELATORIOS DA
+000011*            CASA.
+000012* CPD      : INEFE
+000013******************************************************************
+000014******************************************************************
+000015* CONDICOES DE RETORNO (RETURN-CODE) DESTE PROGRAMA:
+000016*     0000  =  PROCESSAMENTO NORMAL, RELATORIO EMITIDO
+000017*     0004  =  AVISO - MASTOUT NAO TINHA NENHUM REGISTRO
+000018*     0016  =  ERRO SEVERO - FALHA AO ABRIR MASTOUT OU RELATORIO
+000019******************************************************************
+000020        IDENTIFICATION DIVISION.
+000021**************************
+000022        PROGRAM-ID. COBOL005.
+000023        AUTHOR. FRANCINE NUNES MOYSES.
+000024        DATE-WRITTEN. 26/08/08 @ 09:00:00.
+000025        DATE-COMPILED. 2026-08-08.
+000026        INSTALLATION. INEFE.
+000027        SECURITY. NORMAL.
+000028*
+000029***********************
+000030        ENVIRONMENT DIVISION.
+000031***********************
+000032*
+000033        CONFIGURATION SECTION.
+000034*
+000035        SOURCE-COMPUTER. IBM-ZOS.
+000036        OBJECT-COMPUTER. IBM-ZOS.
+000037*
+000038        SPECIAL-NAMES.
+000039*
+000040        DECIMAL-POINT IS COMMA.
+000041*
+000042        INPUT-OUTPUT SECTION.
+000043*
+000044        FILE-CONTROL.
+000045            SELECT MASTER-FILE ASSIGN TO "MASTOUT"
+000046                ORGANIZATION IS SEQUENTIAL
+000047                FILE STATUS IS WS-FS-MASTER.
+000048*
+000049            SELECT REPORT-OUT ASSIGN TO "RELATORIO"
+000050                ORGANIZATION IS SEQUENTIAL
+000051                FILE STATUS IS WS-FS-REPORT.
+000052*
+000053****************
+000054        DATA DIVISION.
+000055****************
+000056*
+000057        FILE SECTION.
+000058*
+000059        FD  MASTER-FILE
+000060            RECORDING MODE IS F.
+000061        COPY "MASTREC.cpy".
+000062*
+000063        FD  REPORT-OUT
+000064            RECORDING MODE IS F.
+000065        01  WS-LINHA-RELATORIO          PIC X(80).
+000066*
+000067        WORKING-STORAGE SECTION.
+000068*
+000069        01  WS-CONDICAO-RETORNO.
+000070            05  WS-RC-NORMAL             PIC 9(2) VALUE 00.
+000071            05  WS-RC-AVISO              PIC 9(2) VALUE 04.
+000072            05  WS-RC-ERRO-SEVERO        PIC 9(2) VALUE 16.
+000073*
+000074        01  WS-FS-MASTER               PIC X(2) VALUE SPACES.
+000075        01  WS-FS-REPORT               PIC X(2) VALUE SPACES.
+000076*
+000077        77  WS-FIM-ARQUIVO             PIC X(1) VALUE "N".
+000078            88  WS-ACABOU-MASTER            VALUE "S".
+000079*
+000080        77  WS-LINHAS-POR-PAGINA       PIC 9(2) VALUE 55.
+000081        77  WS-CONT-LINHAS-PAGINA      PIC 9(2) VALUE ZERO.
+000082        77  WS-NUM-PAGINA              PIC 9(4) VALUE ZERO.
+000083        77  WS-CONT-REGISTROS          PIC 9(6) VALUE ZERO.
+000084*
+000085        01  WS-CABECALHO-1.
+000086            05  FILLER                PIC X(20) VALUE SPACES.
+000087            05  FILLER                PIC X(30)
+000088                        VALUE "RELATORIO DO ARQUIVO MESTRE".
+000089            05  FILLER                PIC X(14) VALUE "PAGINA : ".
+000090            05  WS-CAB1-PAGINA        PIC ZZZ9.
+000091*
+000092        01  WS-CABECALHO-2.
+000093            05  FILLER                PIC X(9)  VALUE "PROGRAMA:".
+000094            05  FILLER                PIC X(10) VALUE " COBOL005".
+000095*
+000096        01  WS-CABECALHO-COLUNAS.
+000097            05  FILLER                PIC X(10) VALUE "ID".
+000098            05  FILLER                PIC X(32) VALUE "NOME".
+000099            05  FILLER                PIC X(12) VALUE "DATA EXEC".
+000100            05  FILLER                PIC X(8)  VALUE "STATUS".
+000101*
+000102        01  WS-LINHA-DETALHE.
+000103            05  WS-DET-ID               PIC Z(8)9.
+000104            05  FILLER                PIC X(1)  VALUE SPACE.
+000105            05  WS-DET-NOME             PIC X(30).
+000106            05  FILLER                PIC X(1)  VALUE SPACE.
+000107            05  WS-DET-DATA             PIC 9(8).
+000108            05  FILLER                PIC X(2)  VALUE SPACES.
+000109            05  WS-DET-STATUS           PIC X(1).
+000110*
+000111        01  WS-LINHA-RODAPE.
+000112            05  FILLER                PIC X(20)
+000113                        VALUE "TOTAL DE REGISTROS: ".
+000114            05  WS-ROD-QTD              PIC ZZZ.ZZ9.
+000115*
+000116*********************
+000117        PROCEDURE DIVISION.
+000118*********************
+000119*
+000120            MOVE WS-RC-NORMAL TO RETURN-CODE.
+000121*
+000122            OPEN INPUT MASTER-FILE.
+000123*
+000124            IF WS-FS-MASTER NOT = "00"
+000125                DISPLAY 'ERRO SEVERO AO ABRIR MASTOUT - FS='
+000126                    WS-FS-MASTER
+000127                MOVE WS-RC-ERRO-SEVERO TO RETURN-CODE
+000128            ELSE
+000129                OPEN OUTPUT REPORT-OUT
+000130                IF WS-FS-REPORT NOT = "00"
+000131                    DISPLAY 'ERRO SEVERO AO ABRIR RELATORIO - FS='
+000132                        WS-FS-REPORT
+000133                    MOVE WS-RC-ERRO-SEVERO TO RETURN-CODE
+000134                    CLOSE MASTER-FILE
+000135                ELSE
+000136                    PERFORM 1000-LER-MASTER
+000137*
+000138                    PERFORM UNTIL WS-ACABOU-MASTER
+000139                        IF WS-CONT-LINHAS-PAGINA
+000140                           >= WS-LINHAS-POR-PAGINA
+000141                           OR WS-CONT-LINHAS-PAGINA = ZERO
+000142                            PERFORM 2000-IMPRIMIR-CABECALHO
+000143                        END-IF
+000144                        PERFORM 3000-IMPRIMIR-DETALHE
+000145                        PERFORM 1000-LER-MASTER
+000146                    END-PERFORM
+000147*
+000148                    PERFORM 9000-IMPRIMIR-RODAPE
+000149*
+000150                    IF WS-CONT-REGISTROS = ZERO
+000151                        MOVE WS-RC-AVISO TO RETURN-CODE
+000152                    END-IF
+000153*
+000154                    CLOSE MASTER-FILE
+000155                    CLOSE REPORT-OUT
+000156                END-IF
+000157            END-IF.
+000158*
+000159            STOP RUN.
+000160*
+000161**----------------------------------------------------------------*
+000162        1000-LER-MASTER.
+000163**----------------------------------------------------------------*
+000164            READ MASTER-FILE
+000165                AT END
+000166                    SET WS-ACABOU-MASTER TO TRUE
+000167            END-READ.
+000168*
+000169**----------------------------------------------------------------*
+000170        2000-IMPRIMIR-CABECALHO.
+000171**----------------------------------------------------------------*
+000172*    EMITE O CABECALHO DE UMA NOVA PAGINA (TITULO, NUMERO DE
+000173*    PAGINA E CABECALHO DE COLUNAS) E REINICIA A CONTAGEM DE
+000174*    LINHAS DA PAGINA.
+000175*
+000176            ADD 1 TO WS-NUM-PAGINA.
+000177            MOVE WS-NUM-PAGINA TO WS-CAB1-PAGINA.
+000178*
+000179            IF WS-NUM-PAGINA > 1
+000180                MOVE SPACES TO WS-LINHA-RELATORIO
+000181                WRITE WS-LINHA-RELATORIO
+000182                    BEFORE ADVANCING PAGE
+000183            END-IF.
+000184*
+000185            WRITE WS-LINHA-RELATORIO FROM WS-CABECALHO-1.
+000186            WRITE WS-LINHA-RELATORIO FROM WS-CABECALHO-2.
+000187            MOVE SPACES TO WS-LINHA-RELATORIO.
+000188            WRITE WS-LINHA-RELATORIO.
+000189            WRITE WS-LINHA-RELATORIO FROM WS-CABECALHO-COLUNAS.
+000190*
+000191            MOVE ZERO TO WS-CONT-LINHAS-PAGINA.
+000192*
+000193**----------------------------------------------------------------*
+000194        3000-IMPRIMIR-DETALHE.
+000195**----------------------------------------------------------------*
+000196            MOVE MR-ID            TO WS-DET-ID.
+000197            MOVE MR-NOME          TO WS-DET-NOME.
+000198            MOVE MR-DATA-EXECUCAO TO WS-DET-DATA.
+000199            MOVE MR-STATUS        TO WS-DET-STATUS.
+000200*
+000201            WRITE WS-LINHA-RELATORIO FROM WS-LINHA-DETALHE.
+000202*
+000203            ADD 1 TO WS-CONT-LINHAS-PAGINA.
+000204            ADD 1 TO WS-CONT-REGISTROS.
+000205*
+000206**----------------------------------------------------------------*
+000207        9000-IMPRIMIR-RODAPE.
+000208**----------------------------------------------------------------*
+000209*    RODAPE FINAL COM A QUANTIDADE TOTAL DE REGISTROS LIDOS,
+000210*    FORMATADA NO PADRAO DE PONTO-DE-MILHAR (DECIMAL-POINT IS
+000211*    COMMA INVERTE O SIGNIFICADO DE VIRGULA E PONTO NAS PICTURES
+000212*    NUMERICO-EDITADAS, ENTAO O '.' NA WS-ROD-QTD ATUA COMO
+000213*    SEPARADOR DE MILHAR).
+000214*
+000215            MOVE WS-CONT-REGISTROS TO WS-ROD-QTD.
+000216*
+000217            MOVE SPACES TO WS-LINHA-RELATORIO.
+000218            WRITE WS-LINHA-RELATORIO.
+000219            WRITE WS-LINHA-RELATORIO FROM WS-LINHA-RODAPE.
+000220*
+000221        END PROGRAM COBOL005.
+000222* FIM DO PROGRAMA ****************************
