@@ -1,51 +1,337 @@
-000001       *****************************************************************
-000002       *****************************************************************
-000003       * DATA     :  20/12/2023                                         
-000004       * AUTOR    : FRANCINE NUNES MOYSES                               
-000005       * OBJETIVO : RECEBER PARÃ‚METRO E EXIBIR NA CONSOLA               
-000006       * CPD      : INEFE                                               
-000007       *****************************************************************
-000008       *************************                                        
-000009        IDENTIFICATION DIVISION.                                        
-000010       *************************                                        
-000011        PROGRAM-ID. COBOL003.                                           
-000012        AUTHOR. FRANCINE NUNES MOYSES.                                  
-000013        DATE-WRITTEN. 13/11/25 @ 16:43:54.                              
-000014        DATE-COMPILED. 2025-11-13.                                      
-000015        INSTALLATION. INEFE                                             
-000016        SECURITY. COMENTARIOS DIVERSOS SOBRE O PROGRAMA                 
-000017       *                                                                
-000018       **********************                                           
-000019        ENVIRONMENT DIVISION.                                           
-000020       **********************                                           
-000021       *                                                                
-000022        CONFIGURATION SECTION.                                          
-000023       *                                                                
-000024        SOURCE-COMPUTER. IBM-ZOS.                                       
-000025        OBJECT-COMPUTER. IBM-ZOS.                                       
-000026       *                                                                
-000027        SPECIAL-NAMES.                                                  
-000028       *                                                                
-000029            DECIMAL-POINT IS COMMA.                                     
-000030       *    CURRENCY SIGN IS "$" WITH PICTURE SYMBOL "$".               
-000031       *                                                                
-000032        INPUT-OUTPUT SECTION.                                           
-000033       *                                                                
-000034        DATA DIVISION.                                                  
-000035       *                                                                
-000036        WORKING-STORAGE SECTION.                                        
-000037       *                                                                 
-000038        77 WSS-NOME                   PIC X(30).                         
-000039       *                                                                 
-000040        PROCEDURE DIVISION.                                              
-000041       *                                                                 
-000043            DISPLAY 'MEU PRIMEIRO PROGRAMA COBOL'.                       
-000045                                                                         
-000046            MOVE 'FRANCINE ' TO WSS-NOME.                                
-000047                                                                         
-000048            DISPLAY 'WSS-NOME  = '  WSS-NOME.                            
-000049                                                                         
-000050            STOP RUN.                                                    
-000051       *                                                                 
-000052        END PROGRAM COBOL003.                                            
-000053       ********************* FIM DO PROGRAMA ****************************
+000001******************************************************************
+000002******************************************************************
+000003* DATA     :  20/12/2023
+000004* AUTOR    : FRANCINE NUNES MOYSES
+000005* OBJETIVO : RECEBER PARAMETRO (PARM OU LINKAGE) E EXIBIR NA
+000006*            CONSOLA. O VALOR VEM DE LK-PARM-RECORD (COPY
+000007*            PARMREC), NAO MAIS GRAVADO NO FONTE. ANTES DE
+000008*            EXIBIR/GRAVAR, O NOME E VALIDADO (NAO PODE SER
+000009*            BRANCO NEM CONTER CARACTERE NAO IMPRIMIVEL); SE
+000010*            REJEITADO, VAI PARA O ARQUIVO REJEITO COM UM CODIGO
+000011*            DE MOTIVO, EM VEZ DE SER EXIBIDO/GRAVADO. O NOME
+000012*            VALIDO E TAMBEM GRAVADO NO ARQUIVO INTERMEDIARIO
+000013*            NOMESAI PARA SER LIDO PELO COBOL004 NA CADEIA DO
+000014*            JOB COBOLJOB, E UM REGISTRO DE AUDITORIA E GRAVADO
+000015*            EM AUDITLOG A CADA EXECUCAO. AO FINAL, GRAVA UM
+000016*            CHECKPOINT EM CKPTFILE; SE JA HOUVER CHECKPOINT
+000017*            CONCLUIDO PARA A DATA DE HOJE, O PASSO E PULADO
+000018*            (SUPORTE A RESTART DA CADEIA DO JOB).
+000019* CPD      : INEFE
+000020******************************************************************
+000021******************************************************************
+000022* CONDICOES DE RETORNO (RETURN-CODE) DESTE PROGRAMA:
+000023*     0000  =  PROCESSAMENTO NORMAL, PARM RECEBIDO (OU PASSO JA
+000024*              CONCLUIDO ANTERIORMENTE, RESTART)
+000025*     0004  =  AVISO - PARM NAO INFORMADO, USADO NOME PADRAO
+000026*     0008  =  ERRO DE DADOS - NOME REJEITADO NA VALIDACAO (VER
+000027*              ARQUIVO REJEITO E O CODIGO DE MOTIVO GRAVADO)
+000028******************************************************************
+000029        IDENTIFICATION DIVISION.
+000030**************************
+000031        PROGRAM-ID. COBOL003.
+000032        AUTHOR. FRANCINE NUNES MOYSES.
+000033        DATE-WRITTEN. 13/11/25 @ 16:43:54.
+000034        DATE-COMPILED. 2025-11-13.
+000035        INSTALLATION. INEFE
+000036        SECURITY. COMENTARIOS DIVERSOS SOBRE O PROGRAMA
+000037*
+000038************************
+000039        ENVIRONMENT DIVISION.
+000040************************
+000041*
+000042        CONFIGURATION SECTION.
+000043*
+000044        SOURCE-COMPUTER. IBM-ZOS.
+000045        OBJECT-COMPUTER. IBM-ZOS.
+000046*
+000047        SPECIAL-NAMES.
+000048*
+000049        DECIMAL-POINT IS COMMA.
+000050*    CURRENCY SIGN IS "$" WITH PICTURE SYMBOL "$".
+000051*
+000052        INPUT-OUTPUT SECTION.
+000053*
+000054        FILE-CONTROL.
+000055            SELECT NAME-OUT ASSIGN TO "NOMESAI"
+000056                ORGANIZATION IS SEQUENTIAL
+000057                FILE STATUS IS WS-FS-NOME-OUT.
+000058*
+000059            SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000060                ORGANIZATION IS SEQUENTIAL
+000061                FILE STATUS IS WS-FS-AUDIT.
+000062*
+000063            SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+000064                ORGANIZATION IS SEQUENTIAL
+000065                FILE STATUS IS WS-FS-CKPT.
+000066*
+000067            SELECT REJECT-FILE ASSIGN TO "REJEITO"
+000068                ORGANIZATION IS SEQUENTIAL
+000069                FILE STATUS IS WS-FS-REJECT.
+000070*
+000071        DATA DIVISION.
+000072*
+000073        FILE SECTION.
+000074*
+000075        FD  NAME-OUT
+000076            RECORDING MODE IS F.
+000077        COPY "NAMEREC.cpy".
+000078*
+000079        FD  AUDIT-LOG
+000080            RECORDING MODE IS F.
+000081        COPY "AUDITREC.cpy".
+000082*
+000083        FD  CKPT-FILE
+000084            RECORDING MODE IS F.
+000085        COPY "CKPTREC.cpy".
+000086*
+000087        FD  REJECT-FILE
+000088            RECORDING MODE IS F.
+000089        COPY "REJREC.cpy".
+000090*
+000091        WORKING-STORAGE SECTION.
+000092*
+000093        01  WS-CONDICAO-RETORNO.
+000094            05  WS-RC-NORMAL             PIC 9(2) VALUE 00.
+000095            05  WS-RC-AVISO              PIC 9(2) VALUE 04.
+000096            05  WS-RC-ERRO-DADOS         PIC 9(2) VALUE 08.
+000097*
+000098        77  WSS-NOME                   PIC X(30).
+000099        77  WSS-PARM-RECEBIDO          PIC X(3) VALUE "NAO".
+000100        77  WS-FS-NOME-OUT             PIC X(2) VALUE SPACES.
+000101        77  WS-FS-AUDIT                PIC X(2) VALUE SPACES.
+000102        77  WS-FS-CKPT                 PIC X(2) VALUE SPACES.
+000103        77  WS-FS-REJECT               PIC X(2) VALUE SPACES.
+000104*
+000105        01  WS-DATA-HORA-ATUAL.
+000106            05  WS-DH-DATA              PIC 9(8).
+000107            05  WS-DH-HORA              PIC 9(6).
+000108            05  WS-DH-CENTESIMOS        PIC 9(2).
+000109            05  WS-DH-DIFGMT            PIC X(5).
+000110*
+000111        77  WS-CKPT-FIM                PIC X(1) VALUE "N".
+000112            88  WS-CKPT-ACABOU              VALUE "S".
+000113        77  WS-CKPT-ENCONTRADO         PIC X(1) VALUE "N".
+000114            88  WS-CKPT-JA-CONCLUIDO        VALUE "S".
+000115*
+000116        77  WS-NOME-OK                 PIC X(1) VALUE "S".
+000117            88  WS-NOME-REJEITADO           VALUE "N".
+000118        77  WS-MOTIVO-REJEICAO         PIC X(2) VALUE SPACES.
+000119        77  WS-IDX                     PIC 9(2) VALUE ZERO.
+000120*
+000121***************************
+000122        LINKAGE SECTION.
+000123***************************
+000124*
+000125        COPY "PARMREC.cpy".
+000126*
+000127        PROCEDURE DIVISION USING LK-PARM-RECORD.
+000128*
+000129            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+000130*
+000131            PERFORM 1000-RECEBER-PARAMETRO.
+000132*
+000133            PERFORM 0100-VERIFICAR-CHECKPOINT.
+000134*
+000135            IF WS-CKPT-JA-CONCLUIDO
+000136                DISPLAY 'COBOL003 JA CONCLUIDO HOJE - RESTART, '
+000137                    'PULANDO PASSO'
+000138                MOVE WS-RC-NORMAL TO RETURN-CODE
+000139            ELSE
+000140                DISPLAY 'MEU PRIMEIRO PROGRAMA COBOL'
+000141                PERFORM 1500-VALIDAR-NOME
+000142*
+000143                IF WS-NOME-REJEITADO
+000144                    DISPLAY 'WSS-NOME REJEITADO - MOTIVO='
+000145                        WS-MOTIVO-REJEICAO
+000146                    PERFORM 1600-GRAVAR-REJEITO
+000147                    MOVE WS-RC-ERRO-DADOS TO RETURN-CODE
+000148                ELSE
+000149                    DISPLAY 'WSS-NOME  = '  WSS-NOME
+000150                    PERFORM 2000-GRAVAR-ARQUIVO-SAIDA
+000151                END-IF
+000152*
+000153                PERFORM 9000-GRAVAR-AUDITORIA
+000154*
+000155                IF RETURN-CODE < WS-RC-ERRO-DADOS
+000156                    PERFORM 9100-GRAVAR-CHECKPOINT
+000157                END-IF
+000158            END-IF.
+000159*
+000160            GOBACK.
+000161*
+000162**----------------------------------------------------------------*
+000163        0100-VERIFICAR-CHECKPOINT.
+000164**----------------------------------------------------------------*
+000165*    PROCURA EM CKPTFILE UM REGISTRO DE COBOL003 CONCLUIDO PARA
+000166*    A DATA DE HOJE. SE O ARQUIVO AINDA NAO EXISTIR (PRIMEIRA
+000167*    EXECUCAO DO JOB), SIMPLESMENTE SEGUE O PROCESSAMENTO NORMAL.
+000168*
+000169            OPEN INPUT CKPT-FILE.
+000170*
+000171            IF WS-FS-CKPT = "00"
+000172                PERFORM UNTIL WS-CKPT-ACABOU
+000173                    READ CKPT-FILE
+000174                        AT END
+000175                            SET WS-CKPT-ACABOU TO TRUE
+000176                        NOT AT END
+000177                            IF CR-PROGRAM-ID = "COBOL003"
+000178                               AND CR-DATA-EXECUCAO = WS-DH-DATA
+000179                               AND CR-VALOR-CHAVE = WSS-NOME
+000180                               AND CR-STATUS-CONCLUIDO
+000181                                SET WS-CKPT-JA-CONCLUIDO TO TRUE
+000182                            END-IF
+000183                    END-READ
+000184                END-PERFORM
+000185                CLOSE CKPT-FILE
+000186            END-IF.
+000187*
+000188**----------------------------------------------------------------*
+000189        1000-RECEBER-PARAMETRO.
+000190**----------------------------------------------------------------*
+000191*    SE A ROTINA CHAMADORA (JCL EXEC PARM= OU CALL ... USING)
+000192*    NAO INFORMOU NADA, ASSUME-SE UM NOME PADRAO PARA NAO DEIXAR
+000193*    WSS-NOME EM BRANCO.
+000194*
+000195            MOVE SPACES TO WSS-NOME.
+000196            MOVE WS-RC-NORMAL TO RETURN-CODE.
+000197*
+000198            IF LK-PARM-LENGTH > ZERO AND LK-PARM-LENGTH <= 30
+000199                MOVE LK-PARM-NAME(1:LK-PARM-LENGTH)
+000200                        TO WSS-NOME(1:LK-PARM-LENGTH)
+000201                MOVE 'SIM' TO WSS-PARM-RECEBIDO
+000202            ELSE
+000203                MOVE 'FRANCINE' TO WSS-NOME
+000204                MOVE 'NAO' TO WSS-PARM-RECEBIDO
+000205                MOVE WS-RC-AVISO TO RETURN-CODE
+000206            END-IF.
+000207*
+000208**----------------------------------------------------------------*
+000209        1500-VALIDAR-NOME.
+000210**----------------------------------------------------------------*
+000211*    REJEITA WSS-NOME EM BRANCO/LOW-VALUES OU COM QUALQUER
+000212*    CARACTERE FORA DA FAIXA IMPRIMIVEL (MENOR QUE ESPACO OU
+000213*    MAIOR QUE TIL), PARA NAO DEIXAR LIXO CHEGAR NO DISPLAY, NO
+000214*    NOMESAI OU, DEPOIS, NO ARQUIVO MESTRE GRAVADO PELO COBOL004.
+000215*
+000216            MOVE "S" TO WS-NOME-OK.
+000217            MOVE SPACES TO WS-MOTIVO-REJEICAO.
+000218*
+000219            IF WSS-NOME = SPACES OR WSS-NOME = LOW-VALUES
+000220                MOVE "N" TO WS-NOME-OK
+000221                MOVE "01" TO WS-MOTIVO-REJEICAO
+000222            ELSE
+000223                PERFORM VARYING WS-IDX FROM 1 BY 1
+000224                        UNTIL WS-IDX > 30 OR WS-NOME-REJEITADO
+000225                    IF WSS-NOME(WS-IDX:1) < SPACE
+000226                       OR WSS-NOME(WS-IDX:1) > "~"
+000227                        MOVE "N" TO WS-NOME-OK
+000228                        MOVE "02" TO WS-MOTIVO-REJEICAO
+000229                    END-IF
+000230                END-PERFORM
+000231            END-IF.
+000232*
+000233**----------------------------------------------------------------*
+000234        1600-GRAVAR-REJEITO.
+000235**----------------------------------------------------------------*
+000236*    GRAVA NO ARQUIVO REJEITO O VALOR RECUSADO PELA VALIDACAO,
+000237*    JUNTO COM O CODIGO DE MOTIVO, PARA QUE ALGUEM POSSA
+000238*    INVESTIGAR DEPOIS SEM PRECISAR REVER O JOB LOG.
+000239*
+000240            OPEN EXTEND REJECT-FILE.
+000241*
+000242            IF WS-FS-REJECT NOT = "00"
+000243                DISPLAY 'ERRO AO ABRIR REJEITO - FS=' WS-FS-REJECT
+000244            ELSE
+000245                MOVE 'COBOL003' TO RJ-PROGRAM-ID
+000246                MOVE WSS-NOME   TO RJ-VALOR-REJEITADO
+000247                MOVE WS-MOTIVO-REJEICAO TO RJ-CODIGO-MOTIVO
+000248                MOVE WS-DH-DATA TO RJ-DATA-EXECUCAO
+000249                MOVE WS-DH-HORA TO RJ-HORA-EXECUCAO
+000250*
+000251                WRITE RJ-REJECT-RECORD
+000252*
+000253                IF WS-FS-REJECT NOT = "00"
+000254                    DISPLAY 'ERRO AO GRAVAR REJEITO - FS='
+000255                        WS-FS-REJECT
+000256                END-IF
+000257*
+000258                CLOSE REJECT-FILE
+000259            END-IF.
+000260*
+000261**----------------------------------------------------------------*
+000262        2000-GRAVAR-ARQUIVO-SAIDA.
+000263**----------------------------------------------------------------*
+000264*    GRAVA O NOME RECEBIDO NO ARQUIVO NOMESAI, QUE O PASSO
+000265*    SEGUINTE DO JOB (COBOL004) LE COMO ENTRADA.
+000266*
+000267            OPEN OUTPUT NAME-OUT.
+000268*
+000269            IF WS-FS-NOME-OUT NOT = "00"
+000270                DISPLAY 'ERRO AO ABRIR NOMESAI - FS='
+000271                    WS-FS-NOME-OUT
+000272            ELSE
+000273                MOVE WSS-NOME TO NR-NOME-RECORD
+000274                WRITE NR-NOME-RECORD
+000275                IF WS-FS-NOME-OUT NOT = "00"
+000276                    DISPLAY 'ERRO AO GRAVAR NOMESAI - FS='
+000277                        WS-FS-NOME-OUT
+000278                END-IF
+000279                CLOSE NAME-OUT
+000280            END-IF.
+000281*
+000282**----------------------------------------------------------------*
+000283        9000-GRAVAR-AUDITORIA.
+000284**----------------------------------------------------------------*
+000285*    REGISTRA EM AUDITLOG O QUE ESTE PROGRAMA RECEBEU E
+000286*    DEVOLVEU, PARA RASTREIO POSTERIOR DA EXECUCAO.
+000287*
+000288            OPEN EXTEND AUDIT-LOG.
+000289*
+000290            IF WS-FS-AUDIT NOT = "00"
+000291                DISPLAY 'ERRO AO ABRIR AUDITLOG - FS=' WS-FS-AUDIT
+000292            ELSE
+000293                MOVE 'COBOL003' TO AR-PROGRAM-ID
+000294                MOVE ZERO       TO AR-ID
+000295                MOVE WSS-NOME   TO AR-VALOR-RECEBIDO
+000296                MOVE RETURN-CODE TO AR-RETURN-CODE
+000297                MOVE WS-DH-DATA TO AR-DATA-EXECUCAO
+000298                MOVE WS-DH-HORA TO AR-HORA-EXECUCAO
+000299*
+000300                WRITE AR-AUDIT-RECORD
+000301*
+000302                IF WS-FS-AUDIT NOT = "00"
+000303                    DISPLAY 'ERRO AO GRAVAR AUDITLOG - FS='
+000304                        WS-FS-AUDIT
+000305                END-IF
+000306*
+000307                CLOSE AUDIT-LOG
+000308            END-IF.
+000309*
+000310**----------------------------------------------------------------*
+000311        9100-GRAVAR-CHECKPOINT.
+000312**----------------------------------------------------------------*
+000313*    MARCA EM CKPTFILE QUE O PASSO COBOL003 CONCLUIU COM SUCESSO
+000314*    HOJE, PARA QUE UM RESTART DO JOB NAO O REPITA.
+000315*
+000316            OPEN EXTEND CKPT-FILE.
+000317*
+000318            IF WS-FS-CKPT NOT = "00"
+000319                DISPLAY 'ERRO AO ABRIR CKPTFILE - FS=' WS-FS-CKPT
+000320            ELSE
+000321                MOVE 'COBOL003' TO CR-PROGRAM-ID
+000322                MOVE WS-DH-DATA TO CR-DATA-EXECUCAO
+000323                MOVE WSS-NOME   TO CR-VALOR-CHAVE
+000324                SET CR-STATUS-CONCLUIDO TO TRUE
+000325*
+000326                WRITE CR-CHECKPOINT-RECORD
+000327*
+000328                IF WS-FS-CKPT NOT = "00"
+000329                    DISPLAY 'ERRO AO GRAVAR CKPTFILE - FS='
+000330                        WS-FS-CKPT
+000331                END-IF
+000332*
+000333                CLOSE CKPT-FILE
+000334            END-IF.
+000335*
+000336        END PROGRAM COBOL003.
+000337* FIM DO PROGRAMA ***************************************
