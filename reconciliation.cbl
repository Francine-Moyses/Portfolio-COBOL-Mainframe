@@ -0,0 +1,307 @@
+000001******************************************************************
+000002* DATA     : 08/08/2026
+000003* AUTOR    : FRANCINE NUNES MOYSES
+000004* OBJETIVO : CONCILIAR, PARA UMA DATA DE EXECUCAO INFORMADA VIA
+000005*            PARM (COPY PARMREC, MESMO PADRAO JA USADO PELO
+000006*            COBOL003 - OS 8 PRIMEIROS DIGITOS DE LK-PARM-NAME
+000007*            SAO A DATA AAAAMMDD; SEM PARM, ASSUME A DATA
+000008*            CORRENTE), A QUANTIDADE DE EXECUCOES DO COBOL004
+000009*            REGISTRADAS EM AUDITLOG QUE DEVERIAM TER GRAVADO
+000010*            UM REGISTRO NO ARQUIVO MESTRE (RETURN-CODE < 8)
+000011*            CONTRA A QUANTIDADE DE REGISTROS REALMENTE
+000012*            GRAVADOS EM MASTOUT PARA A MESMA DATA (CONTROLE DE
+000013*            TOTAIS), E TAMBEM CONFERE, CHAVE A CHAVE (AR-ID X
+000014*            MR-ID), SE CADA REGISTRO DE SUCESSO EM AUDITLOG TEM
+000015*            UM CORRESPONDENTE REAL EM MASTOUT - SE AS CONTAGENS
+000016*            OU AS CHAVES NAO BATEREM, UM RELATORIO DE
+000017*            DIVERGENCIA E EMITIDO.
+000018* CPD      : INEFE
+000019******************************************************************
+000020******************************************************************
+000021* CONDICOES DE RETORNO (RETURN-CODE) DESTE PROGRAMA:
+000022*     0000  =  CONCILIADO, SEM DIVERGENCIA DE CONTAGEM
+000023*     0004  =  DIVERGENCIA ENCONTRADA ENTRE AUDITLOG E MASTOUT
+000024*     0016  =  ERRO SEVERO - FALHA AO ABRIR AUDITLOG, MASTOUT OU
+000025*              O RELATORIO DE DIVERGENCIA
+000026******************************************************************
+000027        IDENTIFICATION DIVISION.
+000028**************************
+000029        PROGRAM-ID. COBOL007.
+000030        AUTHOR. FRANCINE NUNES MOYSES.
+000031        DATE-WRITTEN. 26/08/08 @ 11:00:00.
+000032        DATE-COMPILED. 2026-08-08.
+000033        INSTALLATION. INEFE.
+000034        SECURITY. NORMAL.
+000035*
+000036***********************
+000037        ENVIRONMENT DIVISION.
+000038***********************
+000039*
+000040        INPUT-OUTPUT SECTION.
+000041*
+000042        FILE-CONTROL.
+000043            SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000044                ORGANIZATION IS SEQUENTIAL
+000045                FILE STATUS IS WS-FS-AUDIT.
+000046*
+000047            SELECT MASTER-FILE ASSIGN TO "MASTOUT"
+000048                ORGANIZATION IS SEQUENTIAL
+000049                FILE STATUS IS WS-FS-MASTER.
+000050*
+000051            SELECT DISCREPANCY-RPT ASSIGN TO "DIVERGEN"
+000052                ORGANIZATION IS SEQUENTIAL
+000053                FILE STATUS IS WS-FS-DIVERG.
+000054*
+000055****************
+000056        DATA DIVISION.
+000057****************
+000058*
+000059        FILE SECTION.
+000060*
+000061        FD  AUDIT-LOG
+000062            RECORDING MODE IS F.
+000063        COPY "AUDITREC.cpy".
+000064*
+000065        FD  MASTER-FILE
+000066            RECORDING MODE IS F.
+000067        COPY "MASTREC.cpy".
+000068*
+000069        FD  DISCREPANCY-RPT
+000070            RECORDING MODE IS F.
+000071        01  WS-LINHA-DIVERGENCIA        PIC X(80).
+000072*
+000073        WORKING-STORAGE SECTION.
+000074*
+000075        01  WS-CONDICAO-RETORNO.
+000076            05  WS-RC-NORMAL             PIC 9(2) VALUE 00.
+000077            05  WS-RC-AVISO              PIC 9(2) VALUE 04.
+000078            05  WS-RC-ERRO-SEVERO        PIC 9(2) VALUE 16.
+000079*
+000080        77  WS-RC-LIMITE-SUCESSO       PIC 9(2) VALUE 08.
+000081*
+000082        77  WS-MAX-TABELA-MASTER       PIC 9(4) VALUE 2000.
+000083        77  WS-CONT-TABELA-MASTER      PIC 9(4) VALUE ZERO.
+000084        77  WS-IDX-TABELA              PIC 9(4) VALUE ZERO.
+000085        77  WS-CHAVE-MASTER-OK         PIC X(1) VALUE "N".
+000086            88  WS-CHAVE-MASTER-ENCONTRADA  VALUE "S".
+000087*
+000088        01  WS-TABELA-MASTER.
+000089            05  WS-TAB-MASTER-ID       OCCURS 2000 TIMES
+000090                                       PIC 9(9).
+000091*
+000092        01  WS-FS-AUDIT                PIC X(2) VALUE SPACES.
+000093        01  WS-FS-MASTER               PIC X(2) VALUE SPACES.
+000094        01  WS-FS-DIVERG               PIC X(2) VALUE SPACES.
+000095*
+000096        77  WS-FIM-AUDIT               PIC X(1) VALUE "N".
+000097            88  WS-ACABOU-AUDIT             VALUE "S".
+000098        77  WS-FIM-MASTER              PIC X(1) VALUE "N".
+000099            88  WS-ACABOU-MASTER            VALUE "S".
+000100*
+000101        77  WS-DATA-CONCILIACAO        PIC 9(8) VALUE ZERO.
+000102*
+000103        01  WS-DATA-HORA-ATUAL.
+000104            05  WS-DH-DATA              PIC 9(8).
+000105            05  WS-DH-HORA              PIC 9(6).
+000106            05  WS-DH-CENTESIMOS        PIC 9(2).
+000107            05  WS-DH-DIFGMT            PIC X(5).
+000108*
+000109        77  WS-CONT-AUDIT-SUCESSO      PIC 9(6) VALUE ZERO.
+000110        77  WS-CONT-AUDIT-REJEITADO    PIC 9(6) VALUE ZERO.
+000111        77  WS-CONT-MASTER             PIC 9(6) VALUE ZERO.
+000112        77  WS-CONT-CHAVE-DIVERGENTE   PIC 9(6) VALUE ZERO.
+000113        77  WS-DIVERGENCIA             PIC S9(6) VALUE ZERO.
+000114*
+000115***************************
+000116        LINKAGE SECTION.
+000117***************************
+000118*
+000119        COPY "PARMREC.cpy".
+000120*
+000121        PROCEDURE DIVISION USING LK-PARM-RECORD.
+000122*
+000123            MOVE WS-RC-NORMAL TO RETURN-CODE.
+000124*
+000125            IF LK-PARM-LENGTH >= 8
+000126                MOVE LK-PARM-NAME(1:8) TO WS-DATA-CONCILIACAO
+000127            ELSE
+000128                MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+000129                MOVE WS-DH-DATA TO WS-DATA-CONCILIACAO
+000130            END-IF.
+000131*
+000132            DISPLAY 'CONCILIANDO AUDITLOG X MASTOUT PARA A DATA '
+000133                    WS-DATA-CONCILIACAO.
+000134*
+000135            OPEN INPUT AUDIT-LOG.
+000136*
+000137            IF WS-FS-AUDIT NOT = "00"
+000138                DISPLAY 'ERRO SEVERO AO ABRIR AUDITLOG - FS='
+000139                    WS-FS-AUDIT
+000140                MOVE WS-RC-ERRO-SEVERO TO RETURN-CODE
+000141            ELSE
+000142                OPEN INPUT MASTER-FILE
+000143                IF WS-FS-MASTER NOT = "00"
+000144                    DISPLAY 'ERRO SEVERO AO ABRIR MASTOUT - FS='
+000145                        WS-FS-MASTER
+000146                    MOVE WS-RC-ERRO-SEVERO TO RETURN-CODE
+000147                    CLOSE AUDIT-LOG
+000148                ELSE
+000149                    OPEN OUTPUT DISCREPANCY-RPT
+000150                    IF WS-FS-DIVERG NOT = "00"
+000151                        DISPLAY 'ERRO SEVERO AO ABRIR DIVERGEN - '
+000152                            'FS='
+000153                                WS-FS-DIVERG
+000154                        MOVE WS-RC-ERRO-SEVERO TO RETURN-CODE
+000155                        CLOSE AUDIT-LOG
+000156                        CLOSE MASTER-FILE
+000157                    ELSE
+000158                        PERFORM 2000-CONTAR-MASTER
+000159                        PERFORM 1000-CONTAR-AUDITLOG
+000160                        PERFORM 9000-EMITIR-DIVERGENCIA
+000161*
+000162                        IF WS-DIVERGENCIA NOT = ZERO
+000163                           OR WS-CONT-CHAVE-DIVERGENTE NOT = ZERO
+000164                            MOVE WS-RC-AVISO TO RETURN-CODE
+000165                        END-IF
+000166*
+000167                        CLOSE AUDIT-LOG
+000168                        CLOSE MASTER-FILE
+000169                        CLOSE DISCREPANCY-RPT
+000170                    END-IF
+000171                END-IF
+000172            END-IF.
+000173*
+000174            GOBACK.
+000175*
+000176**----------------------------------------------------------------*
+000177        1000-CONTAR-AUDITLOG.
+000178**----------------------------------------------------------------*
+000179*    CONTA, PARA A DATA PEDIDA, AS EXECUCOES DO COBOL004 QUE
+000180*    RETORNARAM CODIGO DE SUCESSO (< 8, OU SEJA DEVERIAM TER
+000181*    GRAVADO UM REGISTRO NO MESTRE) E AS QUE FORAM REJEITADAS
+000182*    POR ERRO DE DADOS (>= 8, NAO GRAVAM NO MESTRE).
+000183*
+000184            PERFORM UNTIL WS-ACABOU-AUDIT
+000185                READ AUDIT-LOG
+000186                    AT END
+000187                        SET WS-ACABOU-AUDIT TO TRUE
+000188                    NOT AT END
+000189                        IF AR-PROGRAM-ID = "COBOL004"
+000190                           AND AR-DATA-EXECUCAO =
+000191                               WS-DATA-CONCILIACAO
+000192                            IF AR-RETURN-CODE <
+000193                                WS-RC-LIMITE-SUCESSO
+000194                                ADD 1 TO WS-CONT-AUDIT-SUCESSO
+000195                                PERFORM
+000196                                    1500-VERIFICAR-CHAVE-MASTER
+000197                                IF NOT WS-CHAVE-MASTER-ENCONTRADA
+000198                                    ADD 1 TO
+000199                                        WS-CONT-CHAVE-DIVERGENTE
+000200                                END-IF
+000201                            ELSE
+000202                                ADD 1 TO WS-CONT-AUDIT-REJEITADO
+000203                            END-IF
+000204                        END-IF
+000205                END-READ
+000206            END-PERFORM.
+000207*
+000208**----------------------------------------------------------------*
+000209        1500-VERIFICAR-CHAVE-MASTER.
+000210**----------------------------------------------------------------*
+000211*    PROCURA AR-ID DO REGISTRO DE AUDITORIA CORRENTE NA TABELA DE
+000212*    CHAVES DO MASTOUT (MONTADA POR 2000-CONTAR-MASTER), PARA
+000213*    CONFIRMAR QUE O REGISTRO GRAVADO EM AUDITLOG TEM UM
+000214*    CORRESPONDENTE REAL EM MASTOUT, E NAO SO A CONTAGEM BATENDO.
+000215*
+000216            MOVE "N" TO WS-CHAVE-MASTER-OK.
+000217*
+000218            PERFORM VARYING WS-IDX-TABELA FROM 1 BY 1
+000219                    UNTIL WS-IDX-TABELA > WS-CONT-TABELA-MASTER
+000220                       OR WS-CHAVE-MASTER-ENCONTRADA
+000221                IF WS-TAB-MASTER-ID(WS-IDX-TABELA) = AR-ID
+000222                    SET WS-CHAVE-MASTER-ENCONTRADA TO TRUE
+000223                END-IF
+000224            END-PERFORM.
+000225*
+000226**----------------------------------------------------------------*
+000227        2000-CONTAR-MASTER.
+000228**----------------------------------------------------------------*
+000229            PERFORM UNTIL WS-ACABOU-MASTER
+000230                READ MASTER-FILE
+000231                    AT END
+000232                        SET WS-ACABOU-MASTER TO TRUE
+000233                    NOT AT END
+000234                        IF MR-DATA-EXECUCAO = WS-DATA-CONCILIACAO
+000235                            ADD 1 TO WS-CONT-MASTER
+000236                            IF WS-CONT-TABELA-MASTER <
+000237                                WS-MAX-TABELA-MASTER
+000238                                ADD 1 TO WS-CONT-TABELA-MASTER
+000239                                MOVE MR-ID TO
+000240                                    WS-TAB-MASTER-ID
+000241                                    (WS-CONT-TABELA-MASTER)
+000242                            END-IF
+000243                        END-IF
+000244                END-READ
+000245            END-PERFORM.
+000246*
+000247**----------------------------------------------------------------*
+000248        9000-EMITIR-DIVERGENCIA.
+000249**----------------------------------------------------------------*
+000250*    COMPUTA A DIFERENCA ENTRE O QUE O AUDITLOG DIZ QUE DEVERIA
+000251*    TER SIDO GRAVADO E O QUE REALMENTE ESTA EM MASTOUT, E
+000252*    EMITE O RELATORIO DE CONTROLE DE TOTAIS.
+000253*
+000254            COMPUTE WS-DIVERGENCIA =
+000255                    WS-CONT-AUDIT-SUCESSO - WS-CONT-MASTER.
+000256*
+000257            MOVE SPACES TO WS-LINHA-DIVERGENCIA.
+000258            STRING 'CONCILIACAO AUDITLOG X MASTOUT - DATA '
+000259               DELIMITED SIZE
+000260                   WS-DATA-CONCILIACAO DELIMITED SIZE
+000261                   INTO WS-LINHA-DIVERGENCIA.
+000262            WRITE WS-LINHA-DIVERGENCIA.
+000263*
+000264            MOVE SPACES TO WS-LINHA-DIVERGENCIA.
+000265            STRING 'AUDITLOG COBOL004 SUCESSO (RC<8) : '
+000266                        DELIMITED SIZE
+000267                   WS-CONT-AUDIT-SUCESSO DELIMITED SIZE
+000268                   INTO WS-LINHA-DIVERGENCIA.
+000269            WRITE WS-LINHA-DIVERGENCIA.
+000270*
+000271            MOVE SPACES TO WS-LINHA-DIVERGENCIA.
+000272            STRING 'AUDITLOG COBOL004 REJEITADO (RC>=8): '
+000273                        DELIMITED SIZE
+000274                   WS-CONT-AUDIT-REJEITADO DELIMITED SIZE
+000275                   INTO WS-LINHA-DIVERGENCIA.
+000276            WRITE WS-LINHA-DIVERGENCIA.
+000277*
+000278            MOVE SPACES TO WS-LINHA-DIVERGENCIA.
+000279            STRING 'REGISTROS EM MASTOUT PARA A DATA   : '
+000280                        DELIMITED SIZE
+000281                   WS-CONT-MASTER DELIMITED SIZE
+000282                   INTO WS-LINHA-DIVERGENCIA.
+000283            WRITE WS-LINHA-DIVERGENCIA.
+000284*
+000285            MOVE SPACES TO WS-LINHA-DIVERGENCIA.
+000286            STRING 'AUDITLOG SEM CHAVE CORRESPONDENTE  : '
+000287                        DELIMITED SIZE
+000288                   WS-CONT-CHAVE-DIVERGENTE DELIMITED SIZE
+000289                   INTO WS-LINHA-DIVERGENCIA.
+000290            WRITE WS-LINHA-DIVERGENCIA.
+000291*
+000292            MOVE SPACES TO WS-LINHA-DIVERGENCIA.
+000293            IF WS-DIVERGENCIA = ZERO
+000294               AND WS-CONT-CHAVE-DIVERGENTE = ZERO
+000295                STRING 'RESULTADO: CONCILIADO - SEM DIVERGENCIAS'
+000296                       DELIMITED SIZE
+000297                       INTO WS-LINHA-DIVERGENCIA
+000298            ELSE
+000299                STRING 'RESULTADO: DIVERGENCIA ENCONTRADA = '
+000300                           DELIMITED SIZE
+000301                       WS-DIVERGENCIA DELIMITED SIZE
+000302                       INTO WS-LINHA-DIVERGENCIA
+000303            END-IF.
+000304            WRITE WS-LINHA-DIVERGENCIA.
+000305*
+000306        END PROGRAM COBOL007.
+000307* FIM DO PROGRAMA ****************************
