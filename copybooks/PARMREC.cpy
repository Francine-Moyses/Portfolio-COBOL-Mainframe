@@ -0,0 +1,13 @@
+000001*****************************************************************
+000002*****************************************************************
+000003* COPY     : PARMREC
+000004* AUTOR    : FRANCINE NUNES MOYSES
+000005* OBJETIVO : LAYOUT DO PARAMETRO RECEBIDO VIA EXEC PARM= OU CALL
+000006*            USING. PERMITE QUE QUALQUER PROGRAMA RECEBA UM NOME
+000007*            SEM PRECISAR DE RECOMPILACAO.
+000008* CPD      : INEFE
+000009*****************************************************************
+000010*
+000011        01  LK-PARM-RECORD.
+000012            05  LK-PARM-LENGTH         PIC S9(4) COMP.
+000013            05  LK-PARM-NAME           PIC X(30).
