@@ -0,0 +1,17 @@
+000001******************************************************************
+000002* COPY     : REJREC
+000003* AUTOR    : FRANCINE NUNES MOYSES
+000004* OBJETIVO : LAYOUT DO REGISTRO DO ARQUIVO DE REJEITOS, GRAVADO
+000005*            PELO COBOL003 QUANDO O NOME RECEBIDO E INVALIDO
+000006*            (EM BRANCO OU COM CARACTERE NAO IMPRIMIVEL).
+000007* CPD      : INEFE
+000008******************************************************************
+000009*
+000010        01  RJ-REJECT-RECORD.
+000011            05  RJ-PROGRAM-ID           PIC X(8).
+000012            05  RJ-VALOR-REJEITADO      PIC X(30).
+000013            05  RJ-CODIGO-MOTIVO        PIC X(2).
+000014                88  RJ-MOTIVO-BRANCO          VALUE "01".
+000015                88  RJ-MOTIVO-NAO-IMPRIMIVEL  VALUE "02".
+000016            05  RJ-DATA-EXECUCAO        PIC 9(8).
+000017            05  RJ-HORA-EXECUCAO        PIC 9(6).
