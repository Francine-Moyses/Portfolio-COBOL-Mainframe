@@ -0,0 +1,17 @@
+000001*****************************************************************
+000002*****************************************************************
+000003* COPY     : AUDITREC
+000004* AUTOR    : FRANCINE NUNES MOYSES
+000005* OBJETIVO : LAYOUT DO REGISTRO DE AUDITORIA GRAVADO PELO
+000006*            COBOL003 E PELO COBOL004 A CADA EXECUCAO, NO
+000007*            ARQUIVO COMPARTILHADO AUDITLOG.
+000008* CPD      : INEFE
+000009*****************************************************************
+000010*
+000011        01  AR-AUDIT-RECORD.
+000012            05  AR-PROGRAM-ID           PIC X(8).
+000013            05  AR-ID                   PIC 9(9).
+000014            05  AR-VALOR-RECEBIDO       PIC X(30).
+000015            05  AR-RETURN-CODE          PIC 9(4).
+000016            05  AR-DATA-EXECUCAO        PIC 9(8).
+000017            05  AR-HORA-EXECUCAO        PIC 9(6).
