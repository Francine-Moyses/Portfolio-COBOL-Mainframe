@@ -0,0 +1,11 @@
+000001*****************************************************************
+000002*****************************************************************
+000003* COPY     : NAMEREC
+000004* AUTOR    : FRANCINE NUNES MOYSES
+000005* OBJETIVO : LAYOUT DO ARQUIVO INTERMEDIARIO QUE LEVA O NOME
+000006*            RECEBIDO PELO COBOL003 (PARM) ATE O COBOL004, NA
+000007*            CADEIA DE BATCH DO JOB COBOLJOB.
+000008* CPD      : INEFE
+000009*****************************************************************
+000010*
+000011        01  NR-NOME-RECORD             PIC X(30).
