@@ -0,0 +1,16 @@
+000001*****************************************************************
+000002*****************************************************************
+000003* COPY     : MASTREC
+000004* AUTOR    : FRANCINE NUNES MOYSES
+000005* OBJETIVO : LAYOUT DO REGISTRO DO ARQUIVO MESTRE GRAVADO PELO
+000006*            COBOL004 (UM REGISTRO POR EXECUCAO).
+000007* CPD      : INEFE
+000008*****************************************************************
+000009*
+000010        01  MR-MASTER-RECORD.
+000011            05  MR-ID                   PIC 9(9).
+000012            05  MR-NOME                 PIC X(30).
+000013            05  MR-DATA-EXECUCAO        PIC 9(8).
+000014            05  MR-STATUS               PIC X(1).
+000015                88  MR-STATUS-ATIVO           VALUE "A".
+000016                88  MR-STATUS-INATIVO         VALUE "I".
