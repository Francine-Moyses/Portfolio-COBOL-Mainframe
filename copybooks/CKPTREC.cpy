@@ -0,0 +1,17 @@
+000001*****************************************************************
+000002*****************************************************************
+000003* COPY     : CKPTREC
+000004* AUTOR    : FRANCINE NUNES MOYSES
+000005* OBJETIVO : LAYOUT DO REGISTRO DE CHECKPOINT GRAVADO PELO
+000006*            COBOL003 E PELO COBOL004 QUANDO CONCLUEM COM
+000007*            SUCESSO, PARA PERMITIR RESTART DA CADEIA DO JOB
+000008*            COBOLJOB SEM REPETIR PASSOS JA CONFIRMADOS.
+000009* CPD      : INEFE
+000010*****************************************************************
+000011*
+000012        01  CR-CHECKPOINT-RECORD.
+000013            05  CR-PROGRAM-ID           PIC X(8).
+000014            05  CR-DATA-EXECUCAO        PIC 9(8).
+000015            05  CR-VALOR-CHAVE          PIC X(30).
+000016            05  CR-STATUS               PIC X(1).
+000017                88  CR-STATUS-CONCLUIDO       VALUE "C".
