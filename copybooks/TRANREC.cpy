@@ -0,0 +1,17 @@
+000001******************************************************************
+000002* COPY     : TRANREC
+000003* AUTOR    : FRANCINE NUNES MOYSES
+000004* OBJETIVO : LAYOUT DO REGISTRO DE TRANSACAO DE MANUTENCAO DO
+000005*            ARQUIVO MESTRE, LIDO PELO COBOL006. CADA REGISTRO
+000006*            PEDE UMA INCLUSAO, ALTERACAO OU INATIVACAO DE UMA
+000007*            CHAVE (TR-ID) DO ARQUIVO MESTRE.
+000008* CPD      : INEFE
+000009******************************************************************
+000010*
+000011        01  TR-TRANSACTION-RECORD.
+000012            05  TR-TIPO-TRANSACAO       PIC X(1).
+000013                88  TR-TIPO-INCLUSAO          VALUE "A".
+000014                88  TR-TIPO-ALTERACAO         VALUE "C".
+000015                88  TR-TIPO-INATIVACAO        VALUE "I".
+000016            05  TR-ID                   PIC 9(9).
+000017            05  TR-NOME                 PIC X(30).
