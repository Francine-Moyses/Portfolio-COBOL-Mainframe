@@ -1,44 +1,285 @@
-000001       *****************************************************************
-000002       * DATA     : 13/11/2025                                          
-000003       * AUTOR    : FRANCINE NUNES MOYSES                               
-000004       * OBJETIVO : DATA DIVISION E COMANDOS                            
-000005       * CPD      : INEFE                                               
-000006       *****************************************************************
-000007        IDENTIFICATION DIVISION.                                        
-000008       *************************                                        
-000009        PROGRAM-ID. COBOL004.                                           
-000010        AUTHOR. FRANCINE NUNES MOYSES.                                  
-000011        DATE-WRITTEN. 25/11/13 @ 14:30:54.                              
-000012        DATE-COMPILED. 2025-11-13.                                      
-000013        INSTALLATION. INEFE.                                            
-000014        SECURITY. NORMAL.                                               
-000015       *                                                                
-000016       **********************                                           
-000017        ENVIRONMENT DIVISION.                                           
-000018       **********************         
-000019       *                              
-000020       ***************                
-000021        DATA DIVISION.                
-000022       ***************                
-000023       *                              
-000024        FILE SECTION.                 
-000025       *                              
-000026        WORKING-STORAGE SECTION.      
-000027       *                              
-000028        LOCAL-STORAGE SECTION.        
-000029       *                              
-000030        LINKAGE SECTION.              
-000031       *                           
-000032       ********************        
-000033        PROCEDURE DIVISION.        
-000034       ********************        
-000035                                   
-000036            DISPLAY 'HELLO WORLD'. 
-000036            DISPLAY 'HELLO WORLD'.                                       
-000037                                                                         
-000038            MOVE    13     TO  RETURN-CODE.                              
-000039                                                                         
-000040            STOP RUN.                                                    
-000041                                                                         
-000042        END PROGRAM COBOL004.                                            
-000043       ********************* FIM DO PROGRAMA ****************************
+000001******************************************************************
+000002* DATA     : 13/11/2025
+000003* AUTOR    : FRANCINE NUNES MOYSES
+000004* OBJETIVO : LER O NOME GRAVADO PELO COBOL003 (ARQUIVO NOMEENT) E
+000005*            GRAVAR UM REGISTRO NO ARQUIVO MESTRE (MASTREC) A
+000006*            CADA EXECUCAO. GRAVA UM REGISTRO DE AUDITORIA EM
+000007*            AUDITLOG E UM CHECKPOINT EM CKPTFILE AO CONCLUIR;
+000008*            SE JA HOUVER CHECKPOINT PARA HOJE, O PASSO E PULADO
+000009*            (SUPORTE A RESTART DA CADEIA DO JOB COBOLJOB).
+000010* CPD      : INEFE
+000011******************************************************************
+000012******************************************************************
+000013* CONDICOES DE RETORNO (RETURN-CODE) DESTE PROGRAMA:
+000014*     0000  =  PROCESSAMENTO NORMAL, REGISTRO GRAVADO (OU PASSO
+000015*              JA CONCLUIDO ANTERIORMENTE, RESTART)
+000016*     0004  =  AVISO - NOMEENT NAO ENCONTRADO/VAZIO, GRAVOU COM
+000017*              O NOME PADRAO; OU O WRITE TEVE FILE STATUS '04'
+000018*     0008  =  ERRO DE DADOS - WSS-NOME EM BRANCO/LOW-VALUES,
+000019*              NADA FOI GRAVADO
+000020*     0016  =  ERRO SEVERO - FALHA AO ABRIR/GRAVAR O ARQUIVO MESTRE
+000021******************************************************************
+000022        IDENTIFICATION DIVISION.
+000023**************************
+000024        PROGRAM-ID. COBOL004.
+000025        AUTHOR. FRANCINE NUNES MOYSES.
+000026        DATE-WRITTEN. 25/11/13 @ 14:30:54.
+000027        DATE-COMPILED. 2025-11-13.
+000028        INSTALLATION. INEFE.
+000029        SECURITY. NORMAL.
+000030*
+000031***********************
+000032        ENVIRONMENT DIVISION.
+000033***********************
+000034*
+000035        INPUT-OUTPUT SECTION.
+000036*
+000037        FILE-CONTROL.
+000038            SELECT NAME-IN ASSIGN TO "NOMEENT"
+000039                ORGANIZATION IS SEQUENTIAL
+000040                FILE STATUS IS WS-FS-NOME-IN.
+000041*
+000042            SELECT MASTER-FILE ASSIGN TO "MASTOUT"
+000043                ORGANIZATION IS SEQUENTIAL
+000044                FILE STATUS IS WS-FS-MASTER.
+000045*
+000046            SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000047                ORGANIZATION IS SEQUENTIAL
+000048                FILE STATUS IS WS-FS-AUDIT.
+000049*
+000050            SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+000051                ORGANIZATION IS SEQUENTIAL
+000052                FILE STATUS IS WS-FS-CKPT.
+000053*
+000054****************
+000055        DATA DIVISION.
+000056****************
+000057*
+000058        FILE SECTION.
+000059*
+000060        FD  NAME-IN
+000061            RECORDING MODE IS F.
+000062        COPY "NAMEREC.cpy".
+000063*
+000064        FD  MASTER-FILE
+000065            RECORDING MODE IS F.
+000066        COPY "MASTREC.cpy".
+000067*
+000068        FD  AUDIT-LOG
+000069            RECORDING MODE IS F.
+000070        COPY "AUDITREC.cpy".
+000071*
+000072        FD  CKPT-FILE
+000073            RECORDING MODE IS F.
+000074        COPY "CKPTREC.cpy".
+000075*
+000076        WORKING-STORAGE SECTION.
+000077*
+000078        01  WS-CONDICAO-RETORNO.
+000079            05  WS-RC-NORMAL             PIC 9(2) VALUE 00.
+000080            05  WS-RC-AVISO              PIC 9(2) VALUE 04.
+000081            05  WS-RC-ERRO-DADOS         PIC 9(2) VALUE 08.
+000082            05  WS-RC-ERRO-SEVERO        PIC 9(2) VALUE 16.
+000083*
+000084        01  WS-FS-NOME-IN              PIC X(2) VALUE SPACES.
+000085        01  WS-FS-MASTER               PIC X(2) VALUE SPACES.
+000086            88  WS-FS-MASTER-OK             VALUE "00" "04".
+000087        01  WS-FS-AUDIT                PIC X(2) VALUE SPACES.
+000088        01  WS-FS-CKPT                 PIC X(2) VALUE SPACES.
+000089*
+000090        01  WS-DATA-HORA-ATUAL.
+000091            05  WS-DH-DATA              PIC 9(8).
+000092            05  WS-DH-HORA              PIC 9(6).
+000093            05  WS-DH-CENTESIMOS        PIC 9(2).
+000094            05  WS-DH-DIFGMT            PIC X(5).
+000095*
+000096        77  WS-DH-HORA-ID              PIC 9(8) VALUE ZERO.
+000097*
+000098        77  WS-CKPT-FIM                PIC X(1) VALUE "N".
+000099            88  WS-CKPT-ACABOU              VALUE "S".
+000100        77  WS-CKPT-ENCONTRADO         PIC X(1) VALUE "N".
+000101            88  WS-CKPT-JA-CONCLUIDO        VALUE "S".
+000102*
+000103        77  WSS-NOME                   PIC X(30) VALUE SPACES.
+000104*
+000105        LOCAL-STORAGE SECTION.
+000106*
+000107        LINKAGE SECTION.
+000108*
+000109*********************
+000110        PROCEDURE DIVISION.
+000111*********************
+000112*
+000113            MOVE WS-RC-NORMAL TO RETURN-CODE.
+000114            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+000115            COMPUTE WS-DH-HORA-ID =
+000116                    (WS-DH-HORA * 100) + WS-DH-CENTESIMOS.
+000117*
+000118            PERFORM 1000-LER-ARQUIVO-ENTRADA.
+000119*
+000120            PERFORM 0100-VERIFICAR-CHECKPOINT.
+000121*
+000122            IF WS-CKPT-JA-CONCLUIDO
+000123                DISPLAY 'COBOL004 JA CONCLUIDO HOJE - RESTART, '
+000124                    'PULANDO PASSO'
+000125                MOVE WS-RC-NORMAL TO RETURN-CODE
+000126            ELSE
+000127                DISPLAY 'HELLO WORLD'
+000128                DISPLAY 'HELLO WORLD'
+000129*
+000130                IF WSS-NOME = SPACES OR LOW-VALUES
+000131                    DISPLAY 'ERRO: WSS-NOME NAO INFORMADO'
+000132                    MOVE WS-RC-ERRO-DADOS TO RETURN-CODE
+000133                ELSE
+000134                    PERFORM 2000-GRAVAR-MASTER
+000135                END-IF
+000136*
+000137                PERFORM 9000-GRAVAR-AUDITORIA
+000138*
+000139                IF RETURN-CODE < WS-RC-ERRO-DADOS
+000140                    PERFORM 9100-GRAVAR-CHECKPOINT
+000141                END-IF
+000142            END-IF.
+000143*
+000144            STOP RUN.
+000145*
+000146**----------------------------------------------------------------*
+000147        0100-VERIFICAR-CHECKPOINT.
+000148**----------------------------------------------------------------*
+000149*    PROCURA EM CKPTFILE UM REGISTRO DE COBOL004 CONCLUIDO PARA
+000150*    A DATA DE HOJE. SE O ARQUIVO AINDA NAO EXISTIR (PRIMEIRA
+000151*    EXECUCAO DO JOB), SIMPLESMENTE SEGUE O PROCESSAMENTO NORMAL.
+000152*
+000153            OPEN INPUT CKPT-FILE.
+000154*
+000155            IF WS-FS-CKPT = "00"
+000156                PERFORM UNTIL WS-CKPT-ACABOU
+000157                    READ CKPT-FILE
+000158                        AT END
+000159                            SET WS-CKPT-ACABOU TO TRUE
+000160                        NOT AT END
+000161                            IF CR-PROGRAM-ID = "COBOL004"
+000162                               AND CR-DATA-EXECUCAO = WS-DH-DATA
+000163                               AND CR-VALOR-CHAVE = WSS-NOME
+000164                               AND CR-STATUS-CONCLUIDO
+000165                                SET WS-CKPT-JA-CONCLUIDO TO TRUE
+000166                            END-IF
+000167                    END-READ
+000168                END-PERFORM
+000169                CLOSE CKPT-FILE
+000170            END-IF.
+000171*
+000172**----------------------------------------------------------------*
+000173        1000-LER-ARQUIVO-ENTRADA.
+000174**----------------------------------------------------------------*
+000175*    LE O NOME GRAVADO PELO COBOL003 (VIA NOMESAI/NOMEENT NA
+000176*    JCL). SE O ARQUIVO NAO EXISTIR OU ESTIVER VAZIO, ASSUME O
+000177*    NOME PADRAO E SINALIZA AVISO, PARA PERMITIR EXECUCAO
+000178*    ISOLADA DO PROGRAMA (FORA DA CADEIA DO JOB).
+000179*
+000180            MOVE 'FRANCINE' TO WSS-NOME.
+000181*
+000182            OPEN INPUT NAME-IN.
+000183*
+000184            IF WS-FS-NOME-IN NOT = "00"
+000185                DISPLAY 'AVISO: NOMEENT INDISPONIVEL - FS='
+000186                    WS-FS-NOME-IN
+000187                MOVE WS-RC-AVISO TO RETURN-CODE
+000188            ELSE
+000189                READ NAME-IN
+000190                    AT END
+000191                        DISPLAY 'AVISO: NOMEENT VAZIO'
+000192                        MOVE WS-RC-AVISO TO RETURN-CODE
+000193                    NOT AT END
+000194                        MOVE NR-NOME-RECORD TO WSS-NOME
+000195                END-READ
+000196                CLOSE NAME-IN
+000197            END-IF.
+000198*
+000199**----------------------------------------------------------------*
+000200        2000-GRAVAR-MASTER.
+000201**----------------------------------------------------------------*
+000202            OPEN EXTEND MASTER-FILE.
+000203*
+000204            IF WS-FS-MASTER NOT = "00"
+000205                DISPLAY 'ERRO SEVERO AO ABRIR MASTOUT - FS='
+000206                    WS-FS-MASTER
+000207                MOVE WS-RC-ERRO-SEVERO TO RETURN-CODE
+000208            ELSE
+000209                MOVE WS-DH-DATA     TO MR-DATA-EXECUCAO
+000210                MOVE WS-DH-HORA-ID  TO MR-ID
+000211                MOVE WSS-NOME       TO MR-NOME
+000212                SET MR-STATUS-ATIVO TO TRUE
+000213*
+000214                WRITE MR-MASTER-RECORD.
+000215*
+000216                IF NOT WS-FS-MASTER-OK
+000217                    DISPLAY 'ERRO AO GRAVAR MASTOUT - FS='
+000218                        WS-FS-MASTER
+000219                    MOVE WS-RC-ERRO-SEVERO TO RETURN-CODE
+000220                ELSE
+000221                    IF WS-FS-MASTER = "04"
+000222                       AND RETURN-CODE < WS-RC-AVISO
+000223                        MOVE WS-RC-AVISO TO RETURN-CODE
+000224                    END-IF
+000225                END-IF
+000226*
+000227                CLOSE MASTER-FILE
+000228            END-IF.
+000229*
+000230**----------------------------------------------------------------*
+000231        9000-GRAVAR-AUDITORIA.
+000232**----------------------------------------------------------------*
+000233*    REGISTRA EM AUDITLOG O QUE ESTE PROGRAMA RECEBEU E
+000234*    DEVOLVEU, PARA RASTREIO POSTERIOR DA EXECUCAO.
+000235*
+000236            OPEN EXTEND AUDIT-LOG.
+000237*
+000238            IF WS-FS-AUDIT NOT = "00"
+000239                DISPLAY 'ERRO AO ABRIR AUDITLOG - FS=' WS-FS-AUDIT
+000240            ELSE
+000241                MOVE 'COBOL004' TO AR-PROGRAM-ID
+000242                MOVE WS-DH-HORA-ID TO AR-ID
+000243                MOVE WSS-NOME   TO AR-VALOR-RECEBIDO
+000244                MOVE RETURN-CODE TO AR-RETURN-CODE
+000245                MOVE WS-DH-DATA TO AR-DATA-EXECUCAO
+000246                MOVE WS-DH-HORA TO AR-HORA-EXECUCAO
+000247*
+000248                WRITE AR-AUDIT-RECORD
+000249*
+000250                IF WS-FS-AUDIT NOT = "00"
+000251                    DISPLAY 'ERRO AO GRAVAR AUDITLOG - FS='
+000252                        WS-FS-AUDIT
+000253                END-IF
+000254*
+000255                CLOSE AUDIT-LOG
+000256            END-IF.
+000257*
+000258**----------------------------------------------------------------*
+000259        9100-GRAVAR-CHECKPOINT.
+000260**----------------------------------------------------------------*
+000261*    MARCA EM CKPTFILE QUE O PASSO COBOL004 CONCLUIU COM SUCESSO
+000262*    HOJE, PARA QUE UM RESTART DO JOB NAO O REPITA.
+000263*
+000264            OPEN EXTEND CKPT-FILE.
+000265*
+000266            IF WS-FS-CKPT NOT = "00"
+000267                DISPLAY 'ERRO AO ABRIR CKPTFILE - FS=' WS-FS-CKPT
+000268            ELSE
+000269                MOVE 'COBOL004' TO CR-PROGRAM-ID
+000270                MOVE WS-DH-DATA TO CR-DATA-EXECUCAO
+000271                MOVE WSS-NOME   TO CR-VALOR-CHAVE
+000272                SET CR-STATUS-CONCLUIDO TO TRUE
+000273*
+000274                WRITE CR-CHECKPOINT-RECORD
+000275*
+000276                IF WS-FS-CKPT NOT = "00"
+000277                    DISPLAY 'ERRO AO GRAVAR CKPTFILE - FS='
+000278                        WS-FS-CKPT
+000279                END-IF
+000280*
+000281                CLOSE CKPT-FILE
+000282            END-IF.
+000283*
+000284        END PROGRAM COBOL004.
+000285* FIM DO PROGRAMA ****************************
